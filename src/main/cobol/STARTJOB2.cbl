@@ -0,0 +1,16 @@
+000100 Identification Division.
+000200 Program-ID.
+000300  STARTJOB2.
+000310 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000690 01  WRK-XN-00001         PIC X(01) VALUE SPACE.
+000700 01  WRK-RUN-MODE          PIC X(01) VALUE "*".
+001070 PROCEDURE DIVISION.
+001080 0000-MAINLINE.
+001090     COPY WRKINIT REPLACING WRKI-FLAG-FIELD BY WRK-XN-00001
+001100         WRKI-FLAG-VALUE BY WRK-RUN-MODE
+001110         WRKI-TRUE-PARA BY 1000-GREET.
+001160     STOP RUN.
+001170
+001950 1000-GREET.
+001955     DISPLAY "STARTJOB2 STATUS FLAG IS SET".
