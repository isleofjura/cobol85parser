@@ -0,0 +1,364 @@
+000100 Identification Division.
+000110 Program-ID. 
+000120  HELLOWORLD.
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT DAILY-TXN-FILE ASSIGN TO "TXNIN"
+000170     ORGANIZATION LINE SEQUENTIAL
+000180     FILE STATUS IS WRK-TXN-STATUS.
+000190     SELECT BATCH-RECON-FILE ASSIGN DYNAMIC WRK-RECON-FILENAME
+000200     ORGANIZATION LINE SEQUENTIAL
+000210     FILE STATUS IS WRK-RECON-STATUS.
+000220     SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTART"
+000230     ORGANIZATION LINE SEQUENTIAL
+000240     FILE STATUS IS WRK-RESTART-STATUS.
+000250     SELECT HELLO-RPT ASSIGN DYNAMIC WRK-RPT-FILENAME
+000260     ORGANIZATION LINE SEQUENTIAL
+000270     FILE STATUS IS WRK-RPT-STATUS.
+000280     SELECT OPTIONAL PARM-FILE ASSIGN TO "SYSIN"
+000290     ORGANIZATION LINE SEQUENTIAL
+000300     FILE STATUS IS WRK-SYSIN-STATUS.
+000310     SELECT OPTIONAL MSG-TABLE-FILE ASSIGN TO "MSGTAB"
+000320     ORGANIZATION LINE SEQUENTIAL
+000330     FILE STATUS IS WRK-MSGTAB-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  DAILY-TXN-FILE.
+000370 01  DAILY-TXN-RECORD.
+000380     05  TXN-ID               PIC X(10).
+000390     05  TXN-STATUS-FLAG      PIC X(01).
+000400     05  FILLER               PIC X(69).
+000410 FD  BATCH-RECON-FILE.
+000420 01  RECON-RECORD         PIC X(80).
+000430 FD  RESTART-FILE.
+000440 01  RESTART-RECORD.
+000450     05  RESTART-CHECKPOINT   PIC X(20).
+000460 FD  HELLO-RPT.
+000470 01  RPT-LINE             PIC X(80).
+000480 FD  PARM-FILE.
+000490 01  SYSIN-RECORD.
+000500     05  SYSIN-RUN-MODE       PIC X(01).
+000510     05  SYSIN-LANG-CODE      PIC X(02).
+000520     05  FILLER               PIC X(77).
+000530 FD  MSG-TABLE-FILE.
+000540 01  MSG-TABLE-RECORD.
+000550     05  MSGREC-FLAG          PIC X(01).
+000560     05  MSGREC-TEXT-EN       PIC X(30).
+000570     05  MSGREC-TEXT-ES       PIC X(30).
+000580     05  FILLER               PIC X(19).
+000590 WORKING-STORAGE SECTION.
+000600 01  WRK-XN-00001         PIC X(01) VALUE SPACE.
+000610 01  WRK-RUN-MODE          PIC X(01) VALUE "*".
+000620 01  WRK-LANG-CODE         PIC X(02) VALUE "EN".
+000630 01  WRK-COUNTERS.
+000640     05  WRK-READ-CNT          PIC 9(9) VALUE 0.
+000650     05  WRK-PROCESSED-CNT     PIC 9(9) VALUE 0.
+000660     05  WRK-REJECTED-CNT      PIC 9(9) VALUE 0.
+000670     05  WRK-STARTUP-TRUE-CNT  PIC 9(9) VALUE 0.
+000680     05  WRK-STARTUP-FALSE-CNT PIC 9(9) VALUE 0.
+000690 01  WRK-EOF-SW            PIC X(01) VALUE "N".
+000700     88  WRK-END-OF-TXN-FILE          VALUE "Y".
+000710 01  WRK-IO-ERROR-SW       PIC X(01) VALUE "N".
+000720     88  WRK-IO-ERROR-FOUND           VALUE "Y".
+000730 01  WRK-RPT-OPEN-SW       PIC X(01) VALUE "Y".
+000740     88  WRK-RPT-OPEN-OK              VALUE "Y".
+000750 01  WRK-RECON-OPEN-SW     PIC X(01) VALUE "Y".
+000760     88  WRK-RECON-OPEN-OK            VALUE "Y".
+000770 01  WRK-TXN-STATUS        PIC X(02) VALUE "00".
+000780 01  WRK-RECON-STATUS      PIC X(02) VALUE "00".
+000790 01  WRK-RESTART-STATUS    PIC X(02) VALUE "00".
+000800 01  WRK-RPT-STATUS        PIC X(02) VALUE "00".
+000810 01  WRK-SYSIN-STATUS      PIC X(02) VALUE "00".
+000820 01  WRK-MSGTAB-STATUS     PIC X(02) VALUE "00".
+000830 01  WRK-MSGTAB-EOF-SW     PIC X(01) VALUE "N".
+000840     88  WRK-MSGTAB-EOF               VALUE "Y".
+000850 01  WRK-RESTART-POINT     PIC X(20) VALUE "NONE".
+000860 01  WRK-SKIP-BLOCK1       PIC X(01) VALUE "N".
+000870 01  WRK-SKIP-BLOCK2       PIC X(01) VALUE "N".
+000880 01  WRK-ALREADY-DONE-SW   PIC X(01) VALUE "N".
+000890     88  WRK-ALREADY-DONE            VALUE "Y".
+000900 01  WRK-CURRENT-DATE      PIC X(21) VALUE SPACES.
+000910 01  WRK-RUN-DATE-CCYYMMDD PIC 9(8) VALUE 0.
+000920 01  WRK-RUN-DATE-DISPLAY  PIC X(10) VALUE SPACES.
+000930 01  WRK-RPT-FILENAME      PIC X(40) VALUE SPACES.
+000940 01  WRK-RECON-FILENAME    PIC X(40) VALUE SPACES.
+000950 01  WRK-MSG-TEXT          PIC X(30) VALUE SPACES.
+000960 01  WRK-MSG-TABLE.
+000970     05  WRK-MSG-COUNT         PIC 9(4) VALUE 0.
+000980     05  MSG-ENTRY OCCURS 1 TO 20 TIMES DEPENDING ON WRK-MSG-COUNT
+000990         INDEXED BY MSG-IDX.
+001000     10  MSG-FLAG             PIC X(01).
+001010     10  MSG-TEXT-EN          PIC X(30).
+001020     10  MSG-TEXT-ES          PIC X(30).
+001030 01  WRK-MSG-DEFAULT-TEXT-EN   PIC X(30) VALUE
+001040     "Unrecognized status flag".
+001050 01  WRK-MSG-DEFAULT-TEXT-ES   PIC X(30) VALUE
+001060     "Estado no reconocido".
+001070 PROCEDURE DIVISION.
+001080 0000-MAINLINE.
+001090     PERFORM 0100-INITIALIZE
+001100     IF WRK-SKIP-BLOCK1 NOT = "Y"
+001110     PERFORM 1000-FIRST-STATUS-CHECK
+001120     END-IF
+001130     IF WRK-SKIP-BLOCK2 NOT = "Y"
+001140     PERFORM 3000-PROCESS-TRANSACTIONS
+001150     END-IF
+001160     IF NOT WRK-ALREADY-DONE
+001170     PERFORM 4000-RECONCILE-TOTALS
+001180     END-IF
+001190     PERFORM 9000-TERMINATE
+001200     STOP RUN.
+001210 
+001220 0100-INITIALIZE.
+001230     MOVE FUNCTION CURRENT-DATE TO WRK-CURRENT-DATE
+001240     MOVE WRK-CURRENT-DATE (1:8) TO WRK-RUN-DATE-CCYYMMDD
+001250     STRING WRK-CURRENT-DATE (1:4) "-" WRK-CURRENT-DATE (5:2) "-"
+001260         WRK-CURRENT-DATE (7:2) DELIMITED BY SIZE
+001270         INTO WRK-RUN-DATE-DISPLAY
+001280     DISPLAY "HELLOWORLD RUN DATE: " WRK-RUN-DATE-DISPLAY
+001290     STRING "HELLO.RPT." WRK-RUN-DATE-CCYYMMDD DELIMITED BY SIZE
+001300         INTO WRK-RPT-FILENAME
+001310     STRING "BATCH.RECON." WRK-RUN-DATE-CCYYMMDD DELIMITED BY SIZE
+001320         INTO WRK-RECON-FILENAME
+001330     PERFORM 0110-READ-SYSIN-PARM
+001340     PERFORM 0120-READ-RESTART-CHECKPOINT
+001350     PERFORM 0130-LOAD-MESSAGE-TABLE
+001360     IF WRK-ALREADY-DONE
+001370         MOVE "N" TO WRK-RPT-OPEN-SW
+001380         MOVE "N" TO WRK-RECON-OPEN-SW
+001390     ELSE
+001400     IF WRK-RESTART-POINT = "NONE"
+001410         OPEN OUTPUT HELLO-RPT
+001420     ELSE
+001430         OPEN EXTEND HELLO-RPT
+001440     END-IF
+001450     IF WRK-RPT-STATUS NOT = "00"
+001460         DISPLAY "ERROR OPENING HELLO-RPT, STATUS=" WRK-RPT-STATUS
+001470         MOVE "N" TO WRK-RPT-OPEN-SW
+001480         MOVE "Y" TO WRK-IO-ERROR-SW
+001490     ELSE
+001500         IF WRK-RESTART-POINT = "NONE"
+001510             PERFORM 0140-WRITE-REPORT-HEADER
+001520         END-IF
+001530     END-IF
+001550     OPEN OUTPUT BATCH-RECON-FILE
+001590     IF WRK-RECON-STATUS NOT = "00"
+001600         DISPLAY "ERROR OPENING BATCH-RECON-FILE, STATUS="
+001610             WRK-RECON-STATUS
+001620         MOVE "N" TO WRK-RECON-OPEN-SW
+001630         MOVE "Y" TO WRK-IO-ERROR-SW
+001640     END-IF
+001650     END-IF.
+001660 
+001670 0110-READ-SYSIN-PARM.
+001680     OPEN INPUT PARM-FILE
+001690     IF WRK-SYSIN-STATUS = "00"
+001700     READ PARM-FILE
+001710         AT END
+001720             CONTINUE
+001730         NOT AT END
+001740             IF SYSIN-RUN-MODE NOT = SPACE
+001750                 MOVE SYSIN-RUN-MODE TO WRK-RUN-MODE
+001760             END-IF
+001770             IF SYSIN-LANG-CODE NOT = SPACES
+001780                 MOVE SYSIN-LANG-CODE TO WRK-LANG-CODE
+001790             END-IF
+001800     END-READ
+001810     END-IF
+001820     CLOSE PARM-FILE.
+001830 
+001840 0120-READ-RESTART-CHECKPOINT.
+001850     OPEN INPUT RESTART-FILE
+001860     IF WRK-RESTART-STATUS = "00"
+001870     READ RESTART-FILE
+001880         AT END
+001890             CONTINUE
+001900         NOT AT END
+001910             MOVE RESTART-CHECKPOINT TO WRK-RESTART-POINT
+001920     END-READ
+001930     END-IF
+001940     CLOSE RESTART-FILE
+001950     IF WRK-RESTART-POINT = "BLOCK1-DONE"
+001960     MOVE "Y" TO WRK-SKIP-BLOCK1
+001970     END-IF
+001980     IF WRK-RESTART-POINT = "BLOCK2-DONE"
+001990     MOVE "Y" TO WRK-SKIP-BLOCK1
+002000     MOVE "Y" TO WRK-SKIP-BLOCK2
+002010     MOVE "Y" TO WRK-ALREADY-DONE-SW
+002020     DISPLAY "RESTART: PRIOR RUN ALREADY COMPLETED, "
+002030         "RECON FILE NOT REWRITTEN"
+002040     END-IF.
+002050
+002060 0130-LOAD-MESSAGE-TABLE.
+002070     OPEN INPUT MSG-TABLE-FILE
+002080     IF WRK-MSGTAB-STATUS = "00"
+002090     PERFORM UNTIL WRK-MSGTAB-EOF OR WRK-MSG-COUNT = 20
+002100         READ MSG-TABLE-FILE
+002110             AT END
+002120                 SET WRK-MSGTAB-EOF TO TRUE
+002130             NOT AT END
+002140                 ADD 1 TO WRK-MSG-COUNT
+002150                 MOVE MSGREC-FLAG TO MSG-FLAG (WRK-MSG-COUNT)
+002160                 MOVE MSGREC-TEXT-EN
+002170                    TO MSG-TEXT-EN (WRK-MSG-COUNT)
+002180                 MOVE MSGREC-TEXT-ES
+002190                    TO MSG-TEXT-ES (WRK-MSG-COUNT)
+002200         END-READ
+002210     END-PERFORM
+002220     END-IF
+002230     IF WRK-MSG-COUNT = 20 AND NOT WRK-MSGTAB-EOF
+002240         DISPLAY "WARNING: MSG-TABLE-FILE HAS MORE THAN 20 "
+002250             "ENTRIES, TABLE TRUNCATED AT 20"
+002260     END-IF
+002270     CLOSE MSG-TABLE-FILE
+002280     IF WRK-MSG-COUNT = 0
+002290     MOVE 2 TO WRK-MSG-COUNT
+002300     MOVE WRK-RUN-MODE TO MSG-FLAG (1)
+002310     MOVE "Hello world" TO MSG-TEXT-EN (1)
+002320     MOVE "Hola mundo" TO MSG-TEXT-ES (1)
+002330     MOVE SPACE TO MSG-FLAG (2)
+002340     MOVE "Status not set" TO MSG-TEXT-EN (2)
+002350     MOVE "Estado no definido" TO MSG-TEXT-ES (2)
+002360     END-IF.
+002370
+002380 0140-WRITE-REPORT-HEADER.
+002390     MOVE SPACES TO RPT-LINE
+002400     STRING "PROGRAM-ID: HELLOWORLD" DELIMITED BY SIZE
+002410         INTO RPT-LINE
+002420     WRITE RPT-LINE
+002430     MOVE SPACES TO RPT-LINE
+002440     STRING "RUN DATE: " WRK-RUN-DATE-DISPLAY DELIMITED BY SIZE
+002450         INTO RPT-LINE
+002460     WRITE RPT-LINE
+002470     MOVE SPACES TO RPT-LINE
+002480     WRITE RPT-LINE.
+002490 
+002500 1000-FIRST-STATUS-CHECK.
+002510     REPLACE ==MOVE WRK-RUN-MODE AO WRK-XN-00001.
+002520         IE WRK-XN-00001 = WRK-RUN-MODE==
+002530     BY   ==MOVE WRK-RUN-MODE TO WRK-XN-00001.
+002540         IF WRK-XN-00001 = WRK-RUN-MODE==.
+002550
+002560     MOVE WRK-RUN-MODE AO WRK-XN-00001.
+002570     IE WRK-XN-00001 = WRK-RUN-MODE
+002580         ADD 1 TO WRK-STARTUP-TRUE-CNT
+002590         PERFORM 1200-LOOKUP-MESSAGE
+002600         PERFORM 1300-EMIT-MESSAGE
+002610     ELSE
+002620         ADD 1 TO WRK-STARTUP-FALSE-CNT
+002630     END-IF
+002640 
+002650     REPLACE OFF.
+002660     MOVE "BLOCK1-DONE" TO WRK-RESTART-POINT
+002670     PERFORM 0150-WRITE-CHECKPOINT.
+002680 
+002690 1200-LOOKUP-MESSAGE.
+002700     SET MSG-IDX TO 1
+002710     SEARCH MSG-ENTRY
+002720         AT END
+002730             IF WRK-LANG-CODE = "ES"
+002740                 MOVE WRK-MSG-DEFAULT-TEXT-ES TO WRK-MSG-TEXT
+002750             ELSE
+002760                 MOVE WRK-MSG-DEFAULT-TEXT-EN TO WRK-MSG-TEXT
+002770             END-IF
+002780         WHEN MSG-FLAG (MSG-IDX) = WRK-XN-00001
+002790             IF WRK-LANG-CODE = "ES"
+002800                 MOVE MSG-TEXT-ES (MSG-IDX) TO WRK-MSG-TEXT
+002810             ELSE
+002820                 MOVE MSG-TEXT-EN (MSG-IDX) TO WRK-MSG-TEXT
+002830             END-IF
+002840     END-SEARCH.
+002850 
+002860 1300-EMIT-MESSAGE.
+002870     DISPLAY WRK-MSG-TEXT
+002880     IF WRK-RPT-OPEN-OK
+002890         MOVE SPACES TO RPT-LINE
+002900         STRING "STATUS CHECK: " WRK-MSG-TEXT DELIMITED BY SIZE
+002910             INTO RPT-LINE
+002920         WRITE RPT-LINE
+002930     END-IF.
+002940 
+002950 0150-WRITE-CHECKPOINT.
+002960     OPEN OUTPUT RESTART-FILE
+002970     IF WRK-RESTART-STATUS NOT = "00" AND
+002980        WRK-RESTART-STATUS NOT = "05"
+002990         DISPLAY "ERROR OPENING RESTART-FILE, STATUS="
+003000             WRK-RESTART-STATUS
+003010         MOVE "Y" TO WRK-IO-ERROR-SW
+003020     ELSE
+003030         MOVE WRK-RESTART-POINT TO RESTART-CHECKPOINT
+003040         WRITE RESTART-RECORD
+003050         CLOSE RESTART-FILE
+003060     END-IF.
+003070 
+003080 3000-PROCESS-TRANSACTIONS.
+003090     OPEN INPUT DAILY-TXN-FILE
+003100     IF WRK-TXN-STATUS NOT = "00"
+003110         DISPLAY "ERROR OPENING DAILY-TXN-FILE, STATUS="
+003120             WRK-TXN-STATUS
+003130         MOVE "Y" TO WRK-IO-ERROR-SW
+003140     ELSE
+003150         PERFORM 3100-READ-NEXT-TXN
+003160         PERFORM UNTIL WRK-END-OF-TXN-FILE
+003170             ADD 1 TO WRK-READ-CNT
+003180             MOVE TXN-STATUS-FLAG TO WRK-XN-00001
+003190             PERFORM 3200-CHECK-TXN-STATUS
+003200             PERFORM 3100-READ-NEXT-TXN
+003210         END-PERFORM
+003220         CLOSE DAILY-TXN-FILE
+003230         MOVE "BLOCK2-DONE" TO WRK-RESTART-POINT
+003240         PERFORM 0150-WRITE-CHECKPOINT
+003250     END-IF.
+003260 
+003270 3100-READ-NEXT-TXN.
+003280     READ DAILY-TXN-FILE
+003290         AT END
+003300             SET WRK-END-OF-TXN-FILE TO TRUE
+003310     END-READ.
+003320 
+003330 3200-CHECK-TXN-STATUS.
+003340     IF WRK-XN-00001 = WRK-RUN-MODE
+003350         ADD 1 TO WRK-PROCESSED-CNT
+003360     ELSE
+003370         ADD 1 TO WRK-REJECTED-CNT
+003380     END-IF
+003390     PERFORM 1200-LOOKUP-MESSAGE
+003400     PERFORM 1300-EMIT-MESSAGE.
+003410 
+003420 4000-RECONCILE-TOTALS.
+003430     IF WRK-RECON-OPEN-OK
+003440         MOVE SPACES TO RECON-RECORD
+003450         STRING "READ-COUNT=" WRK-READ-CNT
+003460             " PROCESSED-COUNT=" WRK-PROCESSED-CNT
+003470             " REJECTED-COUNT=" WRK-REJECTED-CNT DELIMITED BY SIZE
+003480             INTO RECON-RECORD
+003490         WRITE RECON-RECORD
+003500         CLOSE BATCH-RECON-FILE
+003510     END-IF.
+003520 
+003530 9000-TERMINATE.
+003540     DISPLAY "READ-COUNT=" WRK-READ-CNT
+003550         " PROCESSED-COUNT=" WRK-PROCESSED-CNT
+003560         " REJECTED-COUNT=" WRK-REJECTED-CNT
+003570     IF WRK-RPT-OPEN-OK
+003580         MOVE SPACES TO RPT-LINE
+003590         STRING "END OF REPORT" DELIMITED BY SIZE INTO RPT-LINE
+003600         WRITE RPT-LINE
+003610         CLOSE HELLO-RPT
+003620     END-IF
+003630     IF WRK-IO-ERROR-FOUND
+003640         MOVE 16 TO RETURN-CODE
+003650     ELSE
+003660         MOVE "NONE" TO WRK-RESTART-POINT
+003670         PERFORM 0150-WRITE-CHECKPOINT
+003680         IF WRK-ALREADY-DONE
+003690             MOVE 0 TO RETURN-CODE
+003700         ELSE
+003710             IF WRK-PROCESSED-CNT = 0
+003720                 MOVE 8 TO RETURN-CODE
+003730             ELSE
+003740                 MOVE 0 TO RETURN-CODE
+003750             END-IF
+003760         END-IF
+003770     END-IF.
