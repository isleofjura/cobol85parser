@@ -0,0 +1,19 @@
+000100*> ---------------------------------------------------------------
+000200*> WRKINIT - shared startup status-flag set/check block.
+000300*>
+000400*> Every startup job in this shop begins by setting its control
+000500*> flag to a known value and immediately testing it before doing
+000600*> any real work.  Pull this COPY into PROCEDURE DIVISION with
+000700*> REPLACING so the logic only has to be corrected in one place.
+000800*>
+000900*> Caller-supplied REPLACING operands (plain word substitution,
+001000*> not pseudo-text, so each operand stands for exactly one name):
+001100*>   WRKI-FLAG-FIELD   working-storage flag set and tested
+001200*>   WRKI-FLAG-VALUE   literal or field moved into WRKI-FLAG-FIELD
+001300*>                     and compared against it
+001400*>   WRKI-TRUE-PARA    paragraph performed when the flag matches
+001500*> ---------------------------------------------------------------
+001600     MOVE WRKI-FLAG-VALUE        TO WRKI-FLAG-FIELD
+001700     IF   WRKI-FLAG-FIELD        = WRKI-FLAG-VALUE
+001800         PERFORM WRKI-TRUE-PARA
+001900     END-IF
